@@ -12,33 +12,93 @@
 000110  organization indexed
 000120  access dynamic
 000130  record key stock-code.
+000135  select optional audit-file assign "stkaudit.log"
+000136  organization line sequential
+000136  file status is ws-audit-status.
+000137  select optional exception-file assign "stkexcp.log"
+000138  organization line sequential
+000138  file status is ws-exception-status.
 000140  data division.
 000150  file section.
-000160  fd      stock-file; record 32.
-000170  01      stock-item.
-000180  02      stock-code       pic x(4).
-000190  02      product-desc   pic x(24).
-000200  02      unit-size        pic 9(4).
+000160  fd      stock-file; record 36.
+000165  copy stockit.
+000202  fd      audit-file; record 92.
+000204  01      audit-record.
+000205  02      au-stock-code    pic x(4).
+000206  02      filler           pic x value space.
+000207  02      au-trans-type    pic x.
+000208  02      filler           pic x value space.
+000209  02      au-old-desc      pic x(24).
+000210  02      filler           pic x value space.
+000211  02      au-old-size      pic 9(4).
+000212  02      filler           pic x value space.
+000213  02      au-old-whse      pic x(4).
+000214  02      filler           pic x value space.
+000215  02      au-new-desc      pic x(24).
+000216  02      filler           pic x value space.
+000217  02      au-new-size      pic 9(4).
+000218  02      filler           pic x value space.
+000219  02      au-new-whse      pic x(4).
+000220  02      filler           pic x value space.
+000221  02      au-date          pic 9(6).
+000222  02      filler           pic x value space.
+000223  02      au-operator      pic x(8).
+000221  fd      exception-file; record 86.
+000222  01      exception-record.
+000223  02      ex-stock-code    pic x(4).
+000224  02      filler           pic x value space.
+000225  02      ex-prod-desc     pic x(24).
+000226  02      filler           pic x value space.
+000227  02      ex-unit-size     pic x(4).
+000228  02      filler           pic x value space.
+000229  02      ex-warehouse     pic x(4).
+000230  02      filler           pic x value space.
+000231  02      ex-reason        pic x(30).
+000232  02      filler           pic x value space.
+000233  02      ex-date          pic 9(6).
+000234  02      filler           pic x value space.
+000235  02      ex-operator      pic x(8).
 000210  working-storage section.
 000220  01      screen-headings.
+000225  02      ask-mode     pic x(20) value "mode i/d/a  <  >    ".
 000230  02      ask-code     pic x(21) value "stock code    <   >".
 000240  02      filler pic x(59).
 000250  02      ask-desc     pic x(16) value "description   <".
 000260  02      si-desc          pic x(25) value "       >".
 000270  02      filler           pic x(39).
 000280  02      ask-size      pic x(21) value "unit size  <    >".
+000285  02      ask-whse      pic x(17) value "warehouse  <   >".
 000290  01 enter-it redefines screen-headings.
+000295  02      filler          pic x(12).
+000296  02      crt-mode        pic x.
+000297  02      filler          pic x(7).
 000300  02      filler          pic x(16).
 000310  02      crt-stock-code  pic x(4).
 000320  02      filler          pic x(76).
 000330  02      crt-prod-desc   pic x(24).
 000340  02      filler          pic x(56).
 000350  02      crt-unit-size   pic 9(4).
-000360  02      filler          pic x.
-000370  procedure division.
+000352  02      filler          pic x(12).
+000355  02      crt-warehouse   pic x(4).
+000358  02      filler          pic x(2).
+000361  copy stkedit.
+000371  77      ws-operator-id   pic x(8) value spaces.
+000372  77      ws-audit-type    pic x value space.
+000373  77      ws-old-desc      pic x(24) value spaces.
+000374  77      ws-old-size      pic 9(4) value zero.
+000374  77      ws-old-whse      pic x(4) value spaces.
+000384  77      ws-reject-reason pic x(30) value spaces.
+000385  77      ws-audit-status  pic x(2) value spaces.
+000386  77      ws-exception-status pic x(2) value spaces.
+000370 procedure division.
 000380  sr1.
 000390  display space.
+000395  accept ws-operator-id from environment "USER".
 000400  open i-o stock-file.
+000401  open extend audit-file.
+000402  if ws-audit-status = "35" open output audit-file.
+000403  open extend exception-file.
+000404  if ws-exception-status = "35" open output exception-file.
 000410  display screen-headings.
 000420  normal-input.
 000430  move space to enter-it.
@@ -46,13 +106,122 @@
 000450 correct-error.
 000460  accept enter-it.
 000470  if crt-stock-code = space go to end-it.
-000480  if crt-unit-size not numeric go to correct-error.
-000490  move crt-prod-desc to product-desc.
+000475  if crt-mode = space move "a" to crt-mode.
+000476  if crt-mode = "i" go to inquiry-item.
+000477  if crt-mode = "d" go to delete-item.
+000478  if crt-mode not = "a"
+000479   display "invalid mode - use i, d or a"
+000479   move "invalid transaction mode" to ws-reject-reason
+000479   perform write-exception-record thru write-exception-record-exit
+000479   go to correct-error.
+000483  perform validate-code-chars thru validate-code-chars-exit.
+000483  if not code-chars-valid
+000483   display "invalid stock code - disallowed character"
+000483   move "invalid stock code - bad character" to ws-reject-reason
+000483   perform write-exception-record thru write-exception-record-exit
+000483   go to correct-error.
+000484  perform validate-stock-code thru validate-stock-code-exit.
+000485  if not code-is-valid
+000485   display "invalid stock code - not in numbering scheme"
+000485   move "invalid stock code - not in scheme" to ws-reject-reason
+000485   perform write-exception-record thru write-exception-record-exit
+000485   go to correct-error.
+000480  if crt-unit-size not numeric
+000480   move "unit size not numeric" to ws-reject-reason
+000480   perform write-exception-record thru write-exception-record-exit
+000480   go to correct-error.
+000481  if crt-unit-size < ws-min-size or crt-unit-size > ws-max-size
+000482   display "unit size out of range for this product line"
+000482   move "unit size out of range" to ws-reject-reason
+000482   perform write-exception-record thru write-exception-record-exit
+000482   go to correct-error.
+000490  move crt-stock-code to stock-code.
+000491  read stock-file invalid key go to add-new-item.
+000492  move product-desc to ws-old-desc.
+000493  move unit-size to ws-old-size.
+000493  move warehouse-location to ws-old-whse.
+000494  move crt-prod-desc to product-desc.
+000495  move crt-unit-size to unit-size.
+000495  move crt-warehouse to warehouse-location.
+000496  rewrite stock-item
+000496   invalid move "stock update rejected" to ws-reject-reason
+000496   perform write-exception-record thru write-exception-record-exit
+000496   go to correct-error.
+000497  move "c" to ws-audit-type.
+000498  perform write-audit-record thru write-audit-record-exit.
+000499  go to normal-input.
+000496 add-new-item.
+000497  move spaces to ws-old-desc.
+000498  move zero to ws-old-size.
+000498  move spaces to ws-old-whse.
+000499  move crt-prod-desc to product-desc.
 000500  move crt-unit-size to unit-size.
-000510  move crt-stock-code to stock-code.
-000520  write stock-item; invalid go to correct-error.
-000530  go to normal-input. 00054 end-it
-000550  close stock-file.
+000500  move crt-warehouse to warehouse-location.
+000501  write stock-item
+000501   invalid move "stock add rejected by file" to ws-reject-reason
+000501   perform write-exception-record thru write-exception-record-exit
+000501   go to correct-error.
+000502  move "a" to ws-audit-type.
+000503  perform write-audit-record thru write-audit-record-exit.
+000530  go to normal-input.
+000531 inquiry-item.
+000532  move crt-stock-code to stock-code.
+000533  read stock-file invalid key
+000534   display "stock code not on file"
+000534   move "inquiry - stock code not on file" to ws-reject-reason
+000534   perform write-exception-record thru write-exception-record-exit
+000535   go to correct-error.
+000536  move product-desc to crt-prod-desc.
+000537  move unit-size to crt-unit-size.
+000537  move warehouse-location to crt-warehouse.
+000538  display enter-it.
+000539  go to normal-input.
+000531 delete-item.
+000532  move crt-stock-code to stock-code.
+000533  read stock-file invalid key
+000534   display "stock code not on file"
+000534   move "delete - stock code not on file" to ws-reject-reason
+000534   perform write-exception-record thru write-exception-record-exit
+000535   go to correct-error.
+000536  move product-desc to ws-old-desc.
+000537  move unit-size to ws-old-size.
+000537  move warehouse-location to ws-old-whse.
+000538  delete stock-file
+000538   invalid move "stock delete rejected" to ws-reject-reason
+000538   perform write-exception-record thru write-exception-record-exit
+000538   go to correct-error.
+000539  move spaces to product-desc.
+000540  move zero to unit-size.
+000540  move spaces to warehouse-location.
+000541  move "d" to ws-audit-type.
+000542  perform write-audit-record thru write-audit-record-exit.
+000543  go to normal-input.
+000540 end-it.
+000550  close stock-file audit-file exception-file.
 000560  display space.
 000570  display "end of program".
-000580  stop run.
\ No newline at end of file
+000580  stop run.
+000590 copy stkeditp replacing ==edit-code== by ==crt-stock-code==.
+000601 write-audit-record.
+000602  move stock-code to au-stock-code.
+000603  move ws-audit-type to au-trans-type.
+000604  move ws-old-desc to au-old-desc.
+000605  move ws-old-size to au-old-size.
+000605  move ws-old-whse to au-old-whse.
+000606  move product-desc to au-new-desc.
+000607  move unit-size to au-new-size.
+000607  move warehouse-location to au-new-whse.
+000608  accept au-date from date.
+000609  move ws-operator-id to au-operator.
+000610  write audit-record.
+000611 write-audit-record-exit. exit.
+000612 write-exception-record.
+000613  move crt-stock-code to ex-stock-code.
+000614  move crt-prod-desc to ex-prod-desc.
+000615  move crt-unit-size to ex-unit-size.
+000616  move crt-warehouse to ex-warehouse.
+000617  move ws-reject-reason to ex-reason.
+000618  accept ex-date from date.
+000619  move ws-operator-id to ex-operator.
+000620  write exception-record.
+000621 write-exception-record-exit. exit.
\ No newline at end of file
