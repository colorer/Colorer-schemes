@@ -0,0 +1,59 @@
+000010 identification division.
+000020 program-id. Stock-archive-purge.
+000030 author. micro focus ltd.
+000040 environment division.
+000050 configuration section.
+000060 source-computer. Mds-800.
+000070 object-computer. mds-800.
+000075 special-names. console is crt.
+000080 input-output section.
+000090 file-control.
+000100  select stock-file assign "stock.it"
+000110  organization indexed
+000120  access dynamic
+000130  record key stock-code.
+000135  select history-file assign "stkhist.it"
+000136  organization sequential.
+000140  data division.
+000150  file section.
+000160  fd      stock-file; record 36.
+000165  copy stockit.
+000170  fd      history-file; record 36.
+000180  copy stockit replacing ==stock-item== by ==history-item==
+000190   ==stock-code== by ==history-code==
+000200   ==product-desc== by ==history-desc==
+000205   ==unit-size== by ==history-size==
+000210   ==warehouse-location== by ==history-warehouse==.
+000220  working-storage section.
+000230  77      ws-eof           pic x value "n".
+000240  77      ws-read-count    pic 9(5) value zero.
+000250  77      ws-archive-count pic 9(5) value zero.
+000260  77      ws-retain-count  pic 9(5) value zero.
+000270  procedure division.
+000280  sap1.
+000290  display space.
+000300  open i-o stock-file.
+000310  open output history-file.
+000320  read-next.
+000330  read stock-file next record at end move "y" to ws-eof
+000340   go to sap-end.
+000350  add 1 to ws-read-count.
+000360  if unit-size not = zero go to retain-item.
+000370  move stock-code to history-code.
+000380  move product-desc to history-desc.
+000390  move unit-size to history-size.
+000395  move warehouse-location to history-warehouse.
+000400  write history-item.
+000410  delete stock-file invalid key go to read-next.
+000420  add 1 to ws-archive-count.
+000430  go to read-next.
+000440  retain-item.
+000450  add 1 to ws-retain-count.
+000460  go to read-next.
+000470  sap-end.
+000480  close stock-file history-file.
+000490  display "records read      " ws-read-count.
+000500  display "records archived   " ws-archive-count.
+000510  display "records retained   " ws-retain-count.
+000520  display "end of program".
+000530  stop run.
