@@ -0,0 +1,181 @@
+000010 identification division.
+000020 program-id. STKBLOAD.
+000030 author. micro focus ltd.
+000040 environment division.
+000050 configuration section.
+000060 source-computer. Mds-800.
+000070 object-computer. mds-800.
+000075 special-names. console is crt.
+000080 input-output section.
+000090 file-control.
+000100  select stock-file assign to stockit
+000110  organization indexed
+000120  access dynamic
+000130  record key stock-code.
+000135  select trans-file assign to stransit
+000136  organization sequential.
+000137  select optional restart-file assign to sbrestrt
+000139  organization sequential
+000139  file status is ws-restart-status.
+000139  select optional exception-file assign to stkexcp
+000139  organization line sequential
+000139  file status is ws-exception-status.
+000139  select optional audit-file assign to stkaudit
+000139  organization line sequential
+000139  file status is ws-audit-status.
+000140  data division.
+000150  file section.
+000160  fd      stock-file; record 36.
+000165  copy stockit.
+000170  fd      trans-file; record 36.
+000180  01      trans-item.
+000190  02      trans-code       pic x(4).
+000200  02      trans-desc       pic x(24).
+000210  02      trans-size       pic 9(4).
+000211  02      trans-warehouse  pic x(4).
+000212  fd      restart-file; record 4.
+000214  01      restart-record.
+000216  02      restart-count    pic 9(9) comp.
+000217  fd      exception-file; record 86.
+000218  01      exception-record.
+000219  02      ex-stock-code    pic x(4).
+000220  02      filler           pic x value space.
+000221  02      ex-prod-desc     pic x(24).
+000222  02      filler           pic x value space.
+000223  02      ex-unit-size     pic x(4).
+000224  02      filler           pic x value space.
+000225  02      ex-warehouse     pic x(4).
+000226  02      filler           pic x value space.
+000227  02      ex-reason        pic x(30).
+000228  02      filler           pic x value space.
+000229  02      ex-date          pic 9(6).
+000230  02      filler           pic x value space.
+000231  02      ex-operator      pic x(8).
+000232  fd      audit-file; record 92.
+000233  01      audit-record.
+000234  02      au-stock-code    pic x(4).
+000235  02      filler           pic x value space.
+000236  02      au-trans-type    pic x.
+000237  02      filler           pic x value space.
+000238  02      au-old-desc      pic x(24).
+000239  02      filler           pic x value space.
+000241  02      au-old-size      pic 9(4).
+000242  02      filler           pic x value space.
+000243  02      au-old-whse      pic x(4).
+000244  02      filler           pic x value space.
+000245  02      au-new-desc      pic x(24).
+000246  02      filler           pic x value space.
+000247  02      au-new-size      pic 9(4).
+000248  02      filler           pic x value space.
+000249  02      au-new-whse      pic x(4).
+000250  02      filler           pic x value space.
+000251  02      au-date          pic 9(6).
+000252  02      filler           pic x value space.
+000253  02      au-operator      pic x(8).
+000254  working-storage section.
+000230  77      ws-eof           pic x value "n".
+000240  77      ws-read-count    pic 9(5) value zero.
+000250  77      ws-write-count   pic 9(5) value zero.
+000260  77      ws-reject-count  pic 9(5) value zero.
+000262  77      ws-restart-status pic x(2) value spaces.
+000263  77      ws-exception-status pic x(2) value spaces.
+000263  77      ws-audit-status  pic x(2) value spaces.
+000264  77      ws-restart-mode  pic x value "n".
+000266  77      ws-restart-count pic 9(9) comp value zero.
+000268  77      ws-checkpoint-freq pic 9(3) value 25.
+000269  77      ws-since-checkpoint pic 9(3) value zero.
+000269  77      ws-operator-id   pic x(8) value spaces.
+000269  copy stkedit.
+000269  77      ws-reject-reason pic x(30) value spaces.
+000270  procedure division.
+000280  sbl1.
+000290  display space.
+000293  accept ws-operator-id from environment "USER".
+000295  perform read-restart-point.
+000300  open i-o stock-file.
+000310  open input trans-file.
+000315  open extend exception-file.
+000316  if ws-exception-status = "35" open output exception-file.
+000317  open extend audit-file.
+000318  if ws-audit-status = "35" open output audit-file.
+000320  read-next.
+000330  read trans-file at end move "y" to ws-eof go to sbl-end.
+000340  add 1 to ws-read-count.
+000345  if ws-restart-mode = "y"
+000346   and ws-read-count not > ws-restart-count go to read-next.
+000350  move trans-code to stock-code.
+000360  move trans-desc to product-desc.
+000370  move trans-size to unit-size.
+000375  move trans-warehouse to warehouse-location.
+000376  perform validate-code-chars thru validate-code-chars-exit.
+000377  if not code-chars-valid
+000377   move "batch load - bad character in code" to ex-reason
+000377   go to write-reject.
+000378  perform validate-stock-code thru validate-stock-code-exit.
+000379  if not code-is-valid
+000379   move "batch load - not in numbering scheme" to ex-reason
+000379   go to write-reject.
+000381  if trans-size < ws-min-size or trans-size > ws-max-size
+000381   move "batch load - unit size out of range" to ex-reason
+000381   go to write-reject.
+000380  write stock-item
+000380   invalid move "batch load - duplicate key" to ex-reason
+000380   go to write-reject.
+000390  add 1 to ws-write-count.
+000391  perform write-audit-record thru write-audit-record-exit.
+000395  perform take-checkpoint.
+000400  go to read-next.
+000410  write-reject.
+000415  move trans-code to ex-stock-code.
+000416  move trans-desc to ex-prod-desc.
+000417  move trans-size to ex-unit-size.
+000418  move trans-warehouse to ex-warehouse.
+000420  add 1 to ws-reject-count.
+000421  perform write-exception-record thru write-exception-record-exit.
+000430  go to read-next.
+000440  sbl-end.
+000450  close stock-file trans-file exception-file audit-file.
+000460  display "records read     " ws-read-count.
+000470  display "records written  " ws-write-count.
+000480  display "records rejected " ws-reject-count.
+000490  display "end of program".
+000500  stop run.
+000510 read-restart-point.
+000520  move "n" to ws-restart-mode.
+000530  open input restart-file.
+000540  if ws-restart-status not = "00" go to read-restart-point-exit.
+000550  read restart-file at end go to close-restart-point.
+000560  move restart-count to ws-restart-count.
+000570  move "y" to ws-restart-mode.
+000580 close-restart-point.
+000590  close restart-file.
+000600 read-restart-point-exit. exit.
+000610 take-checkpoint.
+000620  add 1 to ws-since-checkpoint.
+000630  if ws-since-checkpoint less than ws-checkpoint-freq
+000640   go to take-checkpoint-exit.
+000650  move ws-read-count to restart-count.
+000660  open output restart-file.
+000670  write restart-record.
+000680  close restart-file.
+000690  move zero to ws-since-checkpoint.
+000700 take-checkpoint-exit. exit.
+000710 write-exception-record.
+000720  accept ex-date from date.
+000730  move ws-operator-id to ex-operator.
+000740  write exception-record.
+000750 write-exception-record-exit. exit.
+000751 write-audit-record.
+000752  move stock-code to au-stock-code.
+000753  move "a" to au-trans-type.
+000754  move spaces to au-old-desc.
+000755  move zero to au-old-size.
+000756  move spaces to au-old-whse.
+000757  move product-desc to au-new-desc.
+000758  move unit-size to au-new-size.
+000759  move warehouse-location to au-new-whse.
+000760  accept au-date from date.
+000761  move ws-operator-id to au-operator.
+000762  write audit-record.
+000763 write-audit-record-exit. exit.
+000770 copy stkeditp replacing ==edit-code== by ==trans-code==.
