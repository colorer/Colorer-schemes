@@ -0,0 +1,25 @@
+000010*stock-code numbering-scheme table and validation switches -
+000020*shared by every program that edits a stock code before it is
+000030*written to stock-file.  see stkeditp.cpy for the paragraphs
+000040*that use this table.
+000050 01      code-range-table.
+000060 02      filler pic x(16) value "1000199900010500".
+000070 02      filler pic x(16) value "2000299900010200".
+000080 02      filler pic x(16) value "5000599900019999".
+000090 01      code-ranges redefines code-range-table.
+000100 02      code-range occurs 3 times indexed by code-ix.
+000110 03      code-range-low   pic x(4).
+000120 03      code-range-high  pic x(4).
+000130 03      code-range-min-size pic 9(4).
+000140 03      code-range-max-size pic 9(4).
+000150 77      ws-code-valid    pic x value "n".
+000160 88      code-is-valid        value "y".
+000170 77      ws-min-size      pic 9(4) value zero.
+000180 77      ws-max-size      pic 9(4) value 9999.
+000190 01      ws-code-char     pic x.
+000200 88      code-char-digit      value "0" thru "9".
+000210 88      code-char-letter     value "a" thru "z".
+000220 88      code-char-valid      value "0" thru "9", "a" thru "z".
+000230 77      ws-char-ix       pic 9 value 1.
+000240 77      ws-char-ok       pic x value "y".
+000250 88      code-chars-valid     value "y".
