@@ -0,0 +1,6 @@
+000010*stock-item record layout - shared by all stock-file programs.
+000020 01      stock-item.
+000030 02      stock-code       pic x(4).
+000040 02      product-desc   pic x(24).
+000050 02      unit-size        pic 9(4).
+000060 02      warehouse-location pic x(4).
