@@ -0,0 +1,140 @@
+000010 identification division.
+000020 program-id. STKMLIST.
+000030 author. micro focus ltd.
+000040 environment division.
+000050 configuration section.
+000060 source-computer. Mds-800.
+000070 object-computer. mds-800.
+000075 special-names. console is crt.
+000080 input-output section.
+000090 file-control.
+000100  select stock-file assign to stockit
+000110  organization indexed
+000120  access dynamic
+000130  record key stock-code.
+000135  select print-file assign to stklistp
+000136  organization line sequential.
+000137  select site-sort-file assign to smlsort.
+000140  data division.
+000150  file section.
+000160  fd      stock-file; record 36.
+000165  copy stockit.
+000170  fd      print-file; record 132.
+000180  01      print-line       pic x(132).
+000181  sd      site-sort-file; record 36.
+000182  01      ss-item.
+000183  02      ss-stock-code    pic x(4).
+000184  02      ss-product-desc  pic x(24).
+000185  02      ss-unit-size     pic 9(4).
+000186  02      ss-warehouse-location pic x(4).
+000190  working-storage section.
+000200  01      heading-1.
+000210  02      filler           pic x(20) value "stock master listing".
+000220  02      filler           pic x(10) value "   page  ".
+000230  02      h1-page          pic zzz9.
+000240  01      heading-2.
+000250  02      filler           pic x(8) value "code".
+000260  02      filler           pic x(16) value "description".
+000270  02      filler           pic x(9) value "unit size".
+000280  01      detail-line.
+000290  02      dl-stock-code    pic x(4).
+000300  02      filler           pic x(4) value spaces.
+000310  02      dl-prod-desc     pic x(24).
+000320  02      filler           pic x(4) value spaces.
+000330  02      dl-unit-size     pic zzz9.
+000340  01      total-line.
+000350  02      filler           pic x(20) value "total records listed".
+000360  02      tl-record-count  pic zzz,zz9.
+000361  01      heading-3.
+000362  02      filler     pic x(23) value "stock by warehouse site".
+000363  02      filler           pic x(10) value "   page  ".
+000364  02      h3-page          pic zzz9.
+000365  01      heading-4.
+000366  02      filler           pic x(9) value "warehouse".
+000367  02      filler           pic x(16) value "total unit size".
+000368  01      site-line.
+000369  02      sl-warehouse     pic x(4).
+000370  02      filler           pic x(9) value spaces.
+000371  02      sl-unit-total    pic zz,zzz,zz9.
+000372  01      site-grand-total-line.
+000373  02      filler           pic x(13) value "grand total".
+000374  02      gl-unit-total    pic zz,zzz,zz9.
+000375  77      ws-eof           pic x value "n".
+000380  77      ws-page-number   pic 9(3) value zero.
+000390  77      ws-line-count    pic 9(2) value zero.
+000400  77      ws-lines-per-page pic 9(2) value 50.
+000410  77      ws-record-count  pic 9(5) value zero.
+000411  77      ws-site-first-time pic x value "y".
+000412  77      ws-site-prev-whse pic x(4) value spaces.
+000413  77      ws-site-total    pic 9(7) value zero.
+000414  77      ws-site-grand-total pic 9(7) value zero.
+000420  procedure division.
+000430  sml1.
+000440  display space.
+000450  open input stock-file.
+000460  open output print-file.
+000470  perform print-heading.
+000480  read-next.
+000490  read stock-file next record at end move "y" to ws-eof
+000500   go to sml-end.
+000510  add 1 to ws-record-count.
+000520  if ws-line-count not less than ws-lines-per-page
+000530   perform print-heading.
+000540  move stock-code to dl-stock-code.
+000550  move product-desc to dl-prod-desc.
+000560  move unit-size to dl-unit-size.
+000570  write print-line from detail-line.
+000580  add 1 to ws-line-count.
+000590  go to read-next.
+000600  sml-end.
+000610  move ws-record-count to tl-record-count.
+000620  write print-line from total-line.
+000625  close stock-file.
+000626  perform print-site-heading.
+000627  sort site-sort-file on ascending key ss-warehouse-location
+000628   using stock-file
+000629   output procedure site-sum thru site-sum-exit.
+000630  close print-file.
+000640  display "records listed " ws-record-count.
+000650  display "end of program".
+000660  stop run.
+000670 print-heading.
+000680  add 1 to ws-page-number.
+000690  move ws-page-number to h1-page.
+000720  write print-line from heading-1 after advancing page.
+000730  write print-line from heading-2 after advancing 2 lines.
+000740  move zero to ws-line-count.
+000750 print-heading-exit. exit.
+000760 print-site-heading.
+000770  add 1 to ws-page-number.
+000780  move ws-page-number to h3-page.
+000790  write print-line from heading-3 after advancing page.
+000800  write print-line from heading-4 after advancing 2 lines.
+000810  move zero to ws-line-count.
+000820 print-site-heading-exit. exit.
+000830 write-site-line.
+000840  if ws-line-count not less than ws-lines-per-page
+000850   perform print-site-heading.
+000860  move ws-site-prev-whse to sl-warehouse.
+000870  move ws-site-total to sl-unit-total.
+000880  write print-line from site-line.
+000890  add 1 to ws-line-count.
+000900 write-site-line-exit. exit.
+000910 site-sum.
+000920  return site-sort-file at end go to site-sum-end.
+000930  if ws-site-first-time = "y"
+000940   move ss-warehouse-location to ws-site-prev-whse
+000950   move "n" to ws-site-first-time.
+000960  if ss-warehouse-location not = ws-site-prev-whse
+000970   perform write-site-line
+000980   move ss-warehouse-location to ws-site-prev-whse
+000990   move zero to ws-site-total.
+001000  add ss-unit-size to ws-site-total.
+001010  add ss-unit-size to ws-site-grand-total.
+001020  go to site-sum.
+001030 site-sum-end.
+001040  if ws-site-first-time = "n"
+001050   perform write-site-line.
+001060  move ws-site-grand-total to gl-unit-total.
+001070  write print-line from site-grand-total-line.
+001080 site-sum-exit. exit.
