@@ -0,0 +1,98 @@
+000010 identification division.
+000020 program-id. STKVALSM.
+000030 author. micro focus ltd.
+000040 environment division.
+000050 configuration section.
+000060 source-computer. Mds-800.
+000070 object-computer. mds-800.
+000075 special-names. console is crt.
+000080 input-output section.
+000090 file-control.
+000100  select stock-file assign to stockit
+000110  organization indexed
+000120  access dynamic
+000130  record key stock-code.
+000135  select sort-file assign to svssort.
+000136  select print-file assign to stkvalsp
+000137  organization line sequential.
+000140  data division.
+000150  file section.
+000160  fd      stock-file; record 36.
+000165  copy stockit.
+000170  sd      sort-file; record 36.
+000180  01      sd-item.
+000190  02      sd-stock-code    pic x(4).
+000200  02      sd-product-desc  pic x(24).
+000210  02      sd-unit-size     pic 9(4).
+000211  02      sd-warehouse-location pic x(4).
+000220  fd      print-file; record 132.
+000230  01      print-line       pic x(132).
+000240  working-storage section.
+000250  01      heading-1.
+000260  02      filler           pic x(34) value
+000270          "stock valuation/summary by product".
+000280  02      filler           pic x(9) value "  page  ".
+000290  02      h1-page          pic zzz9.
+000300  01      heading-2.
+000310  02      filler           pic x(24) value "product description".
+000320  02      filler           pic x(4) value spaces.
+000330  02      filler           pic x(15) value "total unit size".
+000340  01      summary-line.
+000350  02      sl-prod-desc     pic x(24).
+000360  02      filler           pic x(4) value spaces.
+000370  02      sl-total         pic zz,zzz,zz9.
+000380  01      grand-total-line.
+000390  02      filler           pic x(24) value "grand total".
+000400  02      filler           pic x(4) value spaces.
+000410  02      gl-total         pic zz,zzz,zz9.
+000420  77      ws-first-time    pic x value "y".
+000430  77      ws-prev-desc     pic x(24) value spaces.
+000440  77      ws-desc-total    pic 9(7) value zero.
+000450  77      ws-grand-total   pic 9(7) value zero.
+000460  77      ws-page-number   pic 9(3) value zero.
+000470  77      ws-line-count    pic 9(2) value zero.
+000480  77      ws-lines-per-page pic 9(2) value 50.
+000490  procedure division.
+000500  svs1.
+000510  display space.
+000520  open output print-file.
+000530  perform print-heading.
+000540  sort sort-file on ascending key sd-product-desc
+000550   using stock-file
+000560   output procedure produce-summary thru produce-summary-exit.
+000570  close print-file.
+000580  display "end of program".
+000590  stop run.
+000600 print-heading.
+000610  add 1 to ws-page-number.
+000620  move ws-page-number to h1-page.
+000630  write print-line from heading-1 after advancing page.
+000640  write print-line from heading-2 after advancing 2 lines.
+000650  move zero to ws-line-count.
+000660 print-heading-exit. exit.
+000670 write-summary-line.
+000680  if ws-line-count not less than ws-lines-per-page
+000690   perform print-heading.
+000700  move ws-prev-desc to sl-prod-desc.
+000710  move ws-desc-total to sl-total.
+000720  write print-line from summary-line.
+000730  add 1 to ws-line-count.
+000740 write-summary-line-exit. exit.
+000750 produce-summary.
+000760  return sort-file at end go to produce-summary-end.
+000770  if ws-first-time = "y"
+000780   move sd-product-desc to ws-prev-desc
+000790   move "n" to ws-first-time.
+000800  if sd-product-desc not = ws-prev-desc
+000810   perform write-summary-line
+000820   move sd-product-desc to ws-prev-desc
+000830   move zero to ws-desc-total.
+000840  add sd-unit-size to ws-desc-total.
+000850  add sd-unit-size to ws-grand-total.
+000860  go to produce-summary.
+000870 produce-summary-end.
+000880  if ws-first-time = "n"
+000890   perform write-summary-line.
+000900  move ws-grand-total to gl-total.
+000910  write print-line from grand-total-line.
+000920 produce-summary-exit. exit.
