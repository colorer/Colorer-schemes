@@ -0,0 +1,28 @@
+000010*stock-code numbering-scheme and character-class validation
+000020*paragraphs - shared by every program that edits a stock code
+000030*before writing to stock-file.  uses the table in stkedit.cpy.
+000040*the field being validated is supplied by copy replacing
+000050*==edit-code== when this text is included.
+000060 validate-stock-code.
+000070  move "n" to ws-code-valid.
+000080  move zero to ws-min-size.
+000090  move 9999 to ws-max-size.
+000100  perform check-code-range thru check-code-range-exit
+000110   varying code-ix from 1 by 1 until code-ix > 3.
+000120 validate-stock-code-exit. exit.
+000130 check-code-range.
+000140  if ==edit-code== not less than code-range-low(code-ix)
+000150   and ==edit-code== not greater than code-range-high(code-ix)
+000160   move "y" to ws-code-valid
+000170   move code-range-min-size(code-ix) to ws-min-size
+000180   move code-range-max-size(code-ix) to ws-max-size.
+000190 check-code-range-exit. exit.
+000200 validate-code-chars.
+000210  move "y" to ws-char-ok.
+000220  perform check-one-char thru check-one-char-exit
+000230   varying ws-char-ix from 1 by 1 until ws-char-ix > 4.
+000240 validate-code-chars-exit. exit.
+000250 check-one-char.
+000260  move ==edit-code==(ws-char-ix:1) to ws-code-char.
+000270  if not code-char-valid move "n" to ws-char-ok.
+000280 check-one-char-exit. exit.
