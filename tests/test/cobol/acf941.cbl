@@ -0,0 +1,297 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  ACF941.
+000030 AUTHOR.  STOCK CONTROL SYSTEMS GROUP.
+000040 INSTALLATION.  CENTRAL DATA PROCESSING.
+000050 DATE-WRITTEN.  08/08/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 08/08/26  SCSG  INITIAL VERSION - RECONCILE ACF940 TD44 DB2
+000110*                 EXTRACT AGAINST STOCK-FILE STOCK-CODE.
+000112* 08/08/26  SCSG  NUCO40 IS ORDERED ASCENDING BY THE FULL
+000113*                 11-DIGIT FIELD, NOT BY THE LOW-ORDER 4 DIGITS
+000114*                 USED AS THE RECONCILIATION KEY, SO THE EXTRACT
+000115*                 IS NOW RESEQUENCED ON THAT KEY BEFORE THE
+000116*                 MERGE COMPARE RUNS.
+000117* 08/08/26  SCSG  ADDED A SECOND RECONCILIATION PASS MATCHING
+000118*                 TD44-NUCOI AGAINST STOCK-CODE, SO BOTH CODE
+000119*                 FIELDS FEEDING THE DB2 PIPELINE ARE CHECKED,
+000120*                 NOT JUST NUCO40.
+000120*----------------------------------------------------------------
+000130 ENVIRONMENT DIVISION.
+000140 CONFIGURATION SECTION.
+000150 SOURCE-COMPUTER. IBM-370.
+000160 OBJECT-COMPUTER. IBM-370.
+000170 INPUT-OUTPUT SECTION.
+000180 FILE-CONTROL.
+000190     SELECT TD44-EXTRACT ASSIGN UT-S-TD44X
+000200         ORGANIZATION SEQUENTIAL.
+000202     SELECT TD44-SORT-FILE ASSIGN UT-S-TD44W.
+000204     SELECT TD44-SORTED ASSIGN UT-S-TD44S
+000206         ORGANIZATION SEQUENTIAL.
+000207     SELECT TD44-SORT-FILE-I ASSIGN UT-S-TD44WI.
+000208     SELECT TD44-SORTED-I ASSIGN UT-S-TD44SI
+000209         ORGANIZATION SEQUENTIAL.
+000210     SELECT STOCK-FILE ASSIGN "stock.it"
+000220         ORGANIZATION INDEXED
+000230         ACCESS DYNAMIC
+000240         RECORD KEY STOCK-CODE.
+000250     SELECT RECON-REPORT ASSIGN UT-S-RECONRP
+000260         ORGANIZATION LINE SEQUENTIAL.
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290*----------------------------------------------------------------
+000300* TD44-EXTRACT IS THE FLAT FILE UNLOAD OF DB2 TABLE V0TD44,
+000310* PRODUCED AND ORDERED ASCENDING BY NUCO40 BY THE ACF940 FEED.
+000320*----------------------------------------------------------------
+000330 FD  TD44-EXTRACT
+000340     RECORDING F
+000350     BLOCK 0 RECORDS.
+000360 01  TD44-RECORD.
+000370     05  TD44-COAD        PICTURE X.
+000380     05  TD44-NUMA40      PICTURE X(7).
+000390     05  TD44-NUCO40      PICTURE X(11).
+000400     05  TD44-NUMAX       PICTURE X(7).
+000410     05  TD44-NUCOI       PICTURE X(11).
+000420     05  TD44-CTRELC      PICTURE X(3).
+000430     05  TD44-DAREL       PICTURE S9(8) COMPUTATIONAL-3.
+000432 SD  TD44-SORT-FILE
+000434     RECORD CONTAINS 18 CHARACTERS.
+000436 01  TS-RECORD.
+000437     05  TS-KEY           PICTURE X(04).
+000438     05  TS-NUCO40        PICTURE X(11).
+000439     05  TS-CTRELC        PICTURE X(03).
+000441 FD  TD44-SORTED
+000442     RECORDING F
+000443     BLOCK 0 RECORDS.
+000444 01  TD44-SORTED-RECORD.
+000445     05  TS2-KEY          PICTURE X(04).
+000446     05  TS2-NUCO40       PICTURE X(11).
+000447     05  TS2-CTRELC       PICTURE X(03).
+000448 SD  TD44-SORT-FILE-I
+000449     RECORD CONTAINS 15 CHARACTERS.
+000450 01  TI-RECORD.
+000451     05  TI-KEY           PICTURE X(04).
+000452     05  TI-NUCOI         PICTURE X(11).
+000453 FD  TD44-SORTED-I
+000454     RECORDING F
+000455     BLOCK 0 RECORDS.
+000456 01  TD44-SORTED-I-RECORD.
+000457     05  TI2-KEY          PICTURE X(04).
+000458     05  TI2-NUCOI        PICTURE X(11).
+000440 FD  STOCK-FILE
+000450     RECORD CONTAINS 36 CHARACTERS.
+000460 01  STOCK-ITEM.
+000470     02  STOCK-CODE       PICTURE X(04).
+000480     02  PRODUCT-DESC     PICTURE X(24).
+000490     02  UNIT-SIZE        PICTURE 9(04).
+000495     02  WAREHOUSE-LOCATION PICTURE X(04).
+000500 FD  RECON-REPORT
+000510     RECORD CONTAINS 80 CHARACTERS.
+000520 01  RECON-LINE           PICTURE X(80).
+000530 WORKING-STORAGE SECTION.
+000540 01  SWITCHES.
+000550     05  WS-TD44-EOF-SW   PICTURE X VALUE "N".
+000560         88  WS-TD44-EOF  VALUE "Y".
+000570     05  WS-STOCK-EOF-SW  PICTURE X VALUE "N".
+000580         88  WS-STOCK-EOF VALUE "Y".
+000585     05  WS-EXTRACT-EOF-SW PICTURE X VALUE "N".
+000586         88  WS-EXTRACT-EOF VALUE "Y".
+000587     05  WS-NUCOI-EOF-SW  PICTURE X VALUE "N".
+000588         88  WS-NUCOI-EOF VALUE "Y".
+000590 01  WS-COUNTERS.
+000600     05  WS-MATCH-COUNT       PICTURE 9(05) COMP VALUE ZERO.
+000610     05  WS-TD44-ONLY-COUNT   PICTURE 9(05) COMP VALUE ZERO.
+000620     05  WS-STOCK-ONLY-COUNT  PICTURE 9(05) COMP VALUE ZERO.
+000622     05  WS-NUCOI-MATCH-COUNT PICTURE 9(05) COMP VALUE ZERO.
+000624     05  WS-NUCOI-TD44-COUNT  PICTURE 9(05) COMP VALUE ZERO.
+000626     05  WS-NUCOI-STOCK-COUNT PICTURE 9(05) COMP VALUE ZERO.
+000630 01  WS-TD44-KEY          PICTURE X(04) VALUE SPACES.
+000632 01  WS-NUCOI-KEY         PICTURE X(04) VALUE SPACES.
+000640 01  WS-HEADING-LINE.
+000650     05  FILLER           PICTURE X(37) VALUE
+000660         "ACF940/STOCK-FILE ITEM RECONCILIATION".
+000670 01  WS-DETAIL-LINE.
+000680     05  WS-DL-REASON     PICTURE X(28).
+000690     05  FILLER           PICTURE X(02) VALUE SPACES.
+000700     05  WS-DL-KEY        PICTURE X(11).
+000710     05  FILLER           PICTURE X(02) VALUE SPACES.
+000720     05  WS-DL-CTRELC     PICTURE X(03).
+000730 01  WS-TOTAL-LINE.
+000740     05  FILLER           PICTURE X(16) VALUE "ITEMS MATCHED  :".
+000750     05  WS-TL-MATCH      PICTURE ZZZZ9.
+000760     05  FILLER           PICTURE X(20) VALUE
+000770         "   TD44 ONLY      : ".
+000780     05  WS-TL-TD44-ONLY  PICTURE ZZZZ9.
+000790     05  FILLER           PICTURE X(20) VALUE
+000800         "   STOCK-FILE ONLY: ".
+000810     05  WS-TL-STOCK-ONLY PICTURE ZZZZ9.
+000811 01  WS-NUCOI-HEADING-LINE.
+000812     05  FILLER           PICTURE X(38) VALUE
+000813         "ACF940 NUCOI/STOCK-FILE RECONCILIATION".
+000814 01  WS-NUCOI-TOTAL-LINE.
+000815     05  FILLER           PICTURE X(16) VALUE "ITEMS MATCHED  :".
+000816     05  WS-NTL-MATCH     PICTURE ZZZZ9.
+000817     05  FILLER           PICTURE X(20) VALUE
+000818         "   TD44 ONLY      : ".
+000819     05  WS-NTL-TD44-ONLY PICTURE ZZZZ9.
+000820     05  FILLER           PICTURE X(20) VALUE
+000821         "   STOCK-FILE ONLY: ".
+000822     05  WS-NTL-STOCK-ONLY PICTURE ZZZZ9.
+000823 PROCEDURE DIVISION.
+000830 0000-MAINLINE.
+000840     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000850     PERFORM 2000-RECONCILE THRU 2000-EXIT.
+000855     PERFORM 3000-RECONCILE-NUCOI THRU 3000-EXIT.
+000860     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000870     STOP RUN.
+000880 1000-INITIALIZE.
+000890     PERFORM 1050-SORT-TD44 THRU 1050-EXIT.
+000900     OPEN INPUT TD44-SORTED.
+000902     OPEN INPUT STOCK-FILE.
+000910     OPEN OUTPUT RECON-REPORT.
+000920     WRITE RECON-LINE FROM WS-HEADING-LINE.
+000930     PERFORM 1100-READ-TD44 THRU 1100-EXIT.
+000940     PERFORM 1200-READ-STOCK THRU 1200-EXIT.
+000950 1000-EXIT. EXIT.
+000952 1050-SORT-TD44.
+000954     SORT TD44-SORT-FILE
+000956         ASCENDING KEY TS-KEY
+000958         INPUT PROCEDURE 1060-BUILD-SORT-INPUT THRU 1060-EXIT
+000960         GIVING TD44-SORTED.
+000962 1050-EXIT. EXIT.
+000964 1060-BUILD-SORT-INPUT.
+000966     MOVE "N" TO WS-EXTRACT-EOF-SW.
+000968     OPEN INPUT TD44-EXTRACT.
+000970     PERFORM 1070-RELEASE-TD44 THRU 1070-EXIT
+000972         UNTIL WS-EXTRACT-EOF.
+000974     CLOSE TD44-EXTRACT.
+000976 1060-EXIT. EXIT.
+000978 1070-RELEASE-TD44.
+000980     READ TD44-EXTRACT AT END
+000982         MOVE "Y" TO WS-EXTRACT-EOF-SW
+000984         GO TO 1070-EXIT.
+000986     MOVE TD44-NUCO40(8:4) TO TS-KEY.
+000988     MOVE TD44-NUCO40 TO TS-NUCO40.
+000990     MOVE TD44-CTRELC TO TS-CTRELC.
+000992     RELEASE TS-RECORD.
+000994 1070-EXIT. EXIT.
+000996 1100-READ-TD44.
+000998     READ TD44-SORTED AT END MOVE "Y" TO WS-TD44-EOF-SW.
+000999     IF WS-TD44-EOF GO TO 1100-EXIT.
+001000     MOVE TS2-KEY TO WS-TD44-KEY.
+001001 1100-EXIT. EXIT.
+001010 1200-READ-STOCK.
+001020     READ STOCK-FILE NEXT RECORD AT END
+001030         MOVE "Y" TO WS-STOCK-EOF-SW.
+001040 1200-EXIT. EXIT.
+001050 2000-RECONCILE.
+001060     IF WS-TD44-EOF AND WS-STOCK-EOF GO TO 2000-EXIT.
+001070     IF WS-TD44-EOF GO TO 2040-STOCK-ONLY.
+001080     IF WS-STOCK-EOF GO TO 2030-TD44-ONLY.
+001090     IF WS-TD44-KEY = STOCK-CODE GO TO 2020-MATCHED.
+001100     IF WS-TD44-KEY < STOCK-CODE GO TO 2030-TD44-ONLY.
+001110     GO TO 2040-STOCK-ONLY.
+001120 2020-MATCHED.
+001130     ADD 1 TO WS-MATCH-COUNT.
+001140     PERFORM 1100-READ-TD44 THRU 1100-EXIT.
+001150     PERFORM 1200-READ-STOCK THRU 1200-EXIT.
+001160     GO TO 2000-RECONCILE.
+001170 2030-TD44-ONLY.
+001180     ADD 1 TO WS-TD44-ONLY-COUNT.
+001190     MOVE "TD44 ENTRY - NO STOCK ITEM" TO WS-DL-REASON.
+001200     MOVE TS2-NUCO40 TO WS-DL-KEY.
+001210     MOVE TS2-CTRELC TO WS-DL-CTRELC.
+001220     WRITE RECON-LINE FROM WS-DETAIL-LINE.
+001230     PERFORM 1100-READ-TD44 THRU 1100-EXIT.
+001240     GO TO 2000-RECONCILE.
+001250 2040-STOCK-ONLY.
+001260     ADD 1 TO WS-STOCK-ONLY-COUNT.
+001270     MOVE "STOCK ITEM - NO TD44 ENTRY" TO WS-DL-REASON.
+001280     MOVE STOCK-CODE TO WS-DL-KEY.
+001290     MOVE SPACES TO WS-DL-CTRELC.
+001300     WRITE RECON-LINE FROM WS-DETAIL-LINE.
+001310     PERFORM 1200-READ-STOCK THRU 1200-EXIT.
+001320     GO TO 2000-RECONCILE.
+001330 2000-EXIT. EXIT.
+001332 3000-RECONCILE-NUCOI.
+001334     PERFORM 3050-SORT-NUCOI THRU 3050-EXIT.
+001336     OPEN INPUT TD44-SORTED-I.
+001340     CLOSE STOCK-FILE.
+001342     OPEN INPUT STOCK-FILE.
+001344     WRITE RECON-LINE FROM WS-NUCOI-HEADING-LINE.
+001346     PERFORM 3100-READ-NUCOI THRU 3100-EXIT.
+001348     MOVE "N" TO WS-STOCK-EOF-SW.
+001349     PERFORM 1200-READ-STOCK THRU 1200-EXIT.
+001350     PERFORM 3200-MATCH-NUCOI THRU 3200-EXIT.
+001354     CLOSE TD44-SORTED-I.
+001356 3000-EXIT. EXIT.
+001358 3050-SORT-NUCOI.
+001360     SORT TD44-SORT-FILE-I
+001362         ASCENDING KEY TI-KEY
+001364         INPUT PROCEDURE 3060-BUILD-SORT-INPUT-I THRU 3060-EXIT
+001366         GIVING TD44-SORTED-I.
+001368 3050-EXIT. EXIT.
+001370 3060-BUILD-SORT-INPUT-I.
+001372     MOVE "N" TO WS-EXTRACT-EOF-SW.
+001374     OPEN INPUT TD44-EXTRACT.
+001376     PERFORM 3070-RELEASE-NUCOI THRU 3070-EXIT
+001378         UNTIL WS-EXTRACT-EOF.
+001380     CLOSE TD44-EXTRACT.
+001382 3060-EXIT. EXIT.
+001384 3070-RELEASE-NUCOI.
+001386     READ TD44-EXTRACT AT END
+001388         MOVE "Y" TO WS-EXTRACT-EOF-SW
+001390         GO TO 3070-EXIT.
+001392     MOVE TD44-NUCOI(8:4) TO TI-KEY.
+001394     MOVE TD44-NUCOI TO TI-NUCOI.
+001396     RELEASE TI-RECORD.
+001398 3070-EXIT. EXIT.
+001400 3100-READ-NUCOI.
+001402     MOVE "N" TO WS-NUCOI-EOF-SW.
+001404     READ TD44-SORTED-I AT END MOVE "Y" TO WS-NUCOI-EOF-SW.
+001406     IF WS-NUCOI-EOF GO TO 3100-EXIT.
+001408     MOVE TI2-KEY TO WS-NUCOI-KEY.
+001410 3100-EXIT. EXIT.
+001412 3200-MATCH-NUCOI.
+001414     IF WS-NUCOI-EOF AND WS-STOCK-EOF GO TO 3200-EXIT.
+001416     IF WS-NUCOI-EOF GO TO 3240-STOCK-ONLY.
+001418     IF WS-STOCK-EOF GO TO 3230-TD44-ONLY.
+001420     IF WS-NUCOI-KEY = STOCK-CODE GO TO 3220-MATCHED.
+001422     IF WS-NUCOI-KEY < STOCK-CODE GO TO 3230-TD44-ONLY.
+001424     GO TO 3240-STOCK-ONLY.
+001426 3220-MATCHED.
+001428     ADD 1 TO WS-NUCOI-MATCH-COUNT.
+001430     PERFORM 3100-READ-NUCOI THRU 3100-EXIT.
+001432     PERFORM 1200-READ-STOCK THRU 1200-EXIT.
+001434     GO TO 3200-MATCH-NUCOI.
+001436 3230-TD44-ONLY.
+001438     ADD 1 TO WS-NUCOI-TD44-COUNT.
+001440     MOVE "NUCOI ENTRY - NO STOCK ITEM" TO WS-DL-REASON.
+001442     MOVE TI2-NUCOI TO WS-DL-KEY.
+001444     MOVE SPACES TO WS-DL-CTRELC.
+001446     WRITE RECON-LINE FROM WS-DETAIL-LINE.
+001448     PERFORM 3100-READ-NUCOI THRU 3100-EXIT.
+001450     GO TO 3200-MATCH-NUCOI.
+001452 3240-STOCK-ONLY.
+001454     ADD 1 TO WS-NUCOI-STOCK-COUNT.
+001456     MOVE "STOCK ITEM - NO NUCOI ENTRY" TO WS-DL-REASON.
+001458     MOVE STOCK-CODE TO WS-DL-KEY.
+001460     MOVE SPACES TO WS-DL-CTRELC.
+001462     WRITE RECON-LINE FROM WS-DETAIL-LINE.
+001464     PERFORM 1200-READ-STOCK THRU 1200-EXIT.
+001466     GO TO 3200-MATCH-NUCOI.
+001468 3200-EXIT. EXIT.
+001470 9000-TERMINATE.
+001350     MOVE WS-MATCH-COUNT TO WS-TL-MATCH.
+001360     MOVE WS-TD44-ONLY-COUNT TO WS-TL-TD44-ONLY.
+001370     MOVE WS-STOCK-ONLY-COUNT TO WS-TL-STOCK-ONLY.
+001380     WRITE RECON-LINE FROM WS-TOTAL-LINE.
+001381     MOVE WS-NUCOI-MATCH-COUNT TO WS-NTL-MATCH.
+001382     MOVE WS-NUCOI-TD44-COUNT TO WS-NTL-TD44-ONLY.
+001383     MOVE WS-NUCOI-STOCK-COUNT TO WS-NTL-STOCK-ONLY.
+001384     WRITE RECON-LINE FROM WS-NUCOI-TOTAL-LINE.
+001390     CLOSE TD44-SORTED STOCK-FILE RECON-REPORT.
+001400     DISPLAY "ACF941 RECONCILIATION COMPLETE".
+001410 9000-EXIT. EXIT.
