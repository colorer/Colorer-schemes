@@ -0,0 +1,33 @@
+//STKNITE  JOB  (ACCTNO),'STOCK NIGHTLY RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* STKNITE - NIGHTLY STOCK WINDOW.
+//*
+//* RUNS THE STOCK-FILE BATCH LOAD, THEN THE MASTER LISTING AND
+//* VALUATION SUMMARY REPORTS.  THE REPORT STEPS ARE BYPASSED IF
+//* THE LOAD STEP DOES NOT END WITH A ZERO CONDITION CODE, SO A
+//* FAILED LOAD DOES NOT PRODUCE REPORTS AGAINST A HALF-LOADED
+//* STOCK-FILE.
+//*--------------------------------------------------------------
+//LOAD     EXEC PGM=STKBLOAD
+//STOCKIT  DD   DSN=PROD.STOCK.MASTER,DISP=SHR
+//STRANSIT DD   DSN=PROD.STOCK.TRANS,DISP=SHR
+//SBRESTRT DD   DSN=PROD.STOCK.RESTART,DISP=SHR
+//STKEXCP  DD   DSN=PROD.STOCK.EXCEPTION,DISP=MOD
+//STKAUDIT DD   DSN=PROD.STOCK.AUDIT,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
+//LIST     EXEC PGM=STKMLIST,COND=(0,NE,LOAD)
+//STOCKIT  DD   DSN=PROD.STOCK.MASTER,DISP=SHR
+//STKLISTP DD   SYSOUT=*
+//SMLSORT  DD   UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=36,BLKSIZE=3600)
+//SYSOUT   DD   SYSOUT=*
+//*
+//VALSUM   EXEC PGM=STKVALSM,COND=(0,NE,LOAD)
+//STOCKIT  DD   DSN=PROD.STOCK.MASTER,DISP=SHR
+//SVSSORT  DD   UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=36,BLKSIZE=3600)
+//STKVALSP DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
